@@ -1,16 +1,722 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. IfElseIfElse.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 x PIC 99 VALUE 5.
-
-       PROCEDURE DIVISION.
-           IF x = 10 THEN
-               DISPLAY "x is 10"
-           ELSE IF x < 10 THEN
-               DISPLAY "x is less than 10"
-           ELSE
-               DISPLAY "x is greater than 10"
-           END-IF.
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IFELSEIFELSE.
+000300 AUTHOR.        D. MARCUS.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  2024-01-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   THIS PROGRAM EVALUATES A VALUE CARRIED ON EACH TRANSACTION   *
+001000*   RECORD AGAINST A THRESHOLD AND CLASSIFIES IT.                *
+001100*                                                                *
+001200******************************************************************
+001300*                  MODIFICATION HISTORY                         *
+001400******************************************************************
+001500* 2026-08-09 DM  REPLACED THE SINGLE HARDCODED WORKING-STORAGE   *
+001600*                VALUE WITH A TRANSACTION FILE (THRESH-IN) READ  *
+001700*                RECORD-BY-RECORD UNTIL END OF FILE.             *
+001800* 2026-08-09 DM  THRESHOLD NO LONGER HARDCODED - LOADED FROM THE *
+001900*                THRESH-CTL CONTROL RECORD AT STARTUP.           *
+002000* 2026-08-09 DM  EXPANDED THE THREE-WAY COMPARISON INTO A FIVE-  *
+002100*                TIER CLASSIFICATION WITH A TWO-CHARACTER CODE.  *
+002200* 2026-08-09 DM  ADDED THE END-OF-RUN THRESH-SUM SUMMARY REPORT. *
+002300* 2026-08-09 DM  ADDED THE THRESH-AUD AUDIT TRAIL, ONE RECORD    *
+002400*                PER VALUE EVALUATED.                            *
+002500* 2026-08-09 DM  ADDED THRESH-CKP RESTART/CHECKPOINT SUPPORT SO  *
+002600*                A RERUN CAN SKIP ALREADY-PROCESSED RECORDS.     *
+002700* 2026-08-09 DM  ROUTED CLASSIFIED RECORDS TO THRESH-BLW (BELOW) *
+002800*                AND THRESH-ABV (AT-OR-ABOVE) OUTPUT FILES.      *
+002900* 2026-08-09 DM  ADDED INPUT VALIDATION WITH A THRESH-REJ REJECT *
+003000*                FILE AND AN END-OF-RUN RECONCILIATION CHECK.    *
+003100* 2026-08-09 DM  SET A NON-ZERO RETURN CODE WHEN REJECTS OR A    *
+003200*                RECONCILIATION BREAK ARE FOUND, FOR USE BY THE  *
+003300*                CALLING JCL STEP'S COND LOGIC.                  *
+003310* 2026-08-09 DM  THRESH-CKP NOW CARRIES THE CUMULATIVE RUN       *
+003320*                COUNTERS (NOT JUST THE FILE POSITION), SO A     *
+003330*                RESTARTED RUN'S SUMMARY REPORT AND              *
+003340*                RECONCILIATION CHECK COVER THE WHOLE NIGHT'S    *
+003350*                VOLUME INSTEAD OF JUST WHAT WAS READ SINCE THE  *
+003360*                LAST CHECKPOINT.  ALSO CORRECTED THE TRAILING   *
+003370*                FILLER ON THE SUMMARY REPORT DETAIL/TOTAL       *
+003380*                LINES, WHICH WAS TWO BYTES TOO WIDE FOR THE     *
+003390*                80-BYTE THRESH-SUM RECORD.                      *
+003410* 2026-08-09 DM  WIDENED WS-RPT-RECON-TEXT TO HOLD THE FULL      *
+003420*                "RECONCILIATION BREAK" LITERAL WITHOUT          *
+003430*                TRUNCATION.  STAMPED THRESH-REJ RECORDS WITH    *
+003440*                THE RUN TIMESTAMP, THE SAME AS THRESH-AUD, SO A *
+003450*                REJECTED TRANSACTION CAN BE ANSWERED FOR        *
+003460*                WITHOUT RERUNNING THE JOB.  ADDED A SANITY      *
+003470*                CHECK ON THE THRESH-CTL CONTROL RECORD SO A     *
+003480*                GARBLED (PRESENT BUT ZERO-VALUED) CARD IS       *
+003490*                TREATED AS FATAL INSTEAD OF SILENTLY REJECTING  *
+003500*                EVERY RECORD.  SHORTENED THE CHECKPOINT         *
+003510*                INTERVAL TO BOUND HOW MANY RECORDS CAN BE       *
+003520*                REPROCESSED AS DUPLICATES AFTER A RESTART.      *
+003530******************************************************************
+003540
+003600 ENVIRONMENT DIVISION.
+003700 CONFIGURATION SECTION.
+003800 SOURCE-COMPUTER.   IBM-370.
+003900 OBJECT-COMPUTER.   IBM-370.
+004000 INPUT-OUTPUT SECTION.
+004100 FILE-CONTROL.
+004200     SELECT THRESH-IN   ASSIGN TO THRIN
+004300         ORGANIZATION IS SEQUENTIAL
+004400         FILE STATUS IS WS-THRIN-STATUS.
+004500
+004600     SELECT THRESH-CTL  ASSIGN TO THRCTL
+004700         ORGANIZATION IS SEQUENTIAL
+004800         FILE STATUS IS WS-THRCTL-STATUS.
+004900
+005000     SELECT THRESH-SUM  ASSIGN TO THRSUM
+005100         ORGANIZATION IS SEQUENTIAL
+005200         FILE STATUS IS WS-THRSUM-STATUS.
+005300
+005400     SELECT THRESH-AUD  ASSIGN TO THRAUD
+005500         ORGANIZATION IS SEQUENTIAL
+005600         FILE STATUS IS WS-THRAUD-STATUS.
+005700
+005800     SELECT THRESH-CKP  ASSIGN TO THRCKP
+005850         ORGANIZATION IS RELATIVE
+005870         ACCESS MODE IS DYNAMIC
+005880         RELATIVE KEY IS WS-CKPT-RELKEY
+006000         FILE STATUS IS WS-THRCKP-STATUS.
+006100
+006200     SELECT THRESH-BLW  ASSIGN TO THRBLW
+006300         ORGANIZATION IS SEQUENTIAL
+006400         FILE STATUS IS WS-THRBLW-STATUS.
+006500
+006600     SELECT THRESH-ABV  ASSIGN TO THRABV
+006700         ORGANIZATION IS SEQUENTIAL
+006800         FILE STATUS IS WS-THRABV-STATUS.
+006900
+007000     SELECT THRESH-REJ  ASSIGN TO THRREJ
+007100         ORGANIZATION IS SEQUENTIAL
+007200         FILE STATUS IS WS-THRREJ-STATUS.
+007300
+007400 DATA DIVISION.
+007500 FILE SECTION.
+007600 FD  THRESH-IN
+007700     RECORDING MODE IS F
+007800     LABEL RECORDS ARE STANDARD.
+007900     COPY THRXREC.
+008000
+008100 FD  THRESH-CTL
+008200     RECORDING MODE IS F
+008300     LABEL RECORDS ARE STANDARD.
+008400     COPY THRCTLR.
+008500
+008600 FD  THRESH-SUM
+008700     RECORDING MODE IS F
+008800     LABEL RECORDS ARE STANDARD.
+008900 01  WS-SUM-LINE                 PIC X(80).
+009000 FD  THRESH-AUD
+009100     RECORDING MODE IS F
+009200     LABEL RECORDS ARE STANDARD.
+009300     COPY THRAUDR.
+009400
+009500 FD  THRESH-CKP
+009600     RECORDING MODE IS F
+009700     LABEL RECORDS ARE STANDARD.
+009800     COPY THRCKPR.
+009900
+010000 FD  THRESH-BLW
+010100     RECORDING MODE IS F
+010200     LABEL RECORDS ARE STANDARD.
+010300     COPY THRXREC REPLACING THR-RECORD    BY THR-BLW-RECORD
+010400                            THR-ACCT-ID    BY THR-BLW-ACCT-ID
+010500                            THR-VALUE      BY THR-BLW-VALUE
+010600                            THR-CLASS-CODE BY THR-BLW-CLASS-CODE.
+010700
+010800 FD  THRESH-ABV
+010900     RECORDING MODE IS F
+011000     LABEL RECORDS ARE STANDARD.
+011100     COPY THRXREC REPLACING THR-RECORD    BY THR-ABV-RECORD
+011200                            THR-ACCT-ID    BY THR-ABV-ACCT-ID
+011300                            THR-VALUE      BY THR-ABV-VALUE
+011400                            THR-CLASS-CODE BY THR-ABV-CLASS-CODE.
+011500
+011600 FD  THRESH-REJ
+011700     RECORDING MODE IS F
+011800     LABEL RECORDS ARE STANDARD.
+011900     COPY THRREJR.
+012000
+012100 WORKING-STORAGE SECTION.
+012200******************************************************************
+012300*    FILE STATUS FIELDS                                         *
+012400******************************************************************
+012500 01  WS-FILE-STATUSES.
+012600     05  WS-THRIN-STATUS         PIC X(02) VALUE "00".
+012700         88  WS-THRIN-OK                    VALUE "00".
+012800         88  WS-THRIN-EOF                   VALUE "10".
+012900     05  WS-THRCTL-STATUS        PIC X(02) VALUE "00".
+013000         88  WS-THRCTL-OK                   VALUE "00".
+013100     05  WS-THRSUM-STATUS        PIC X(02) VALUE "00".
+013200         88  WS-THRSUM-OK                   VALUE "00".
+013300     05  WS-THRAUD-STATUS        PIC X(02) VALUE "00".
+013400         88  WS-THRAUD-OK                   VALUE "00".
+013500     05  WS-THRCKP-STATUS        PIC X(02) VALUE "00".
+013600         88  WS-THRCKP-OK                   VALUE "00".
+013700         88  WS-THRCKP-NOT-FOUND            VALUE "35".
+013800     05  WS-THRBLW-STATUS        PIC X(02) VALUE "00".
+013900         88  WS-THRBLW-OK                   VALUE "00".
+014000     05  WS-THRABV-STATUS        PIC X(02) VALUE "00".
+014100         88  WS-THRABV-OK                   VALUE "00".
+014200     05  WS-THRREJ-STATUS        PIC X(02) VALUE "00".
+014300         88  WS-THRREJ-OK                   VALUE "00".
+014400
+014500******************************************************************
+014600*    PROGRAM SWITCHES                                           *
+014700******************************************************************
+014800 01  WS-SWITCHES.
+014900     05  WS-EOF-SW               PIC X(01) VALUE "N".
+015000         88  WS-EOF                         VALUE "Y".
+015100     05  WS-RESTART-SW           PIC X(01) VALUE "N".
+015200         88  WS-RESTART-MODE                VALUE "Y".
+015300     05  WS-VALID-RECORD-SW      PIC X(01) VALUE "Y".
+015400         88  WS-RECORD-VALID                VALUE "Y".
+015500         88  WS-RECORD-INVALID               VALUE "N".
+015600     05  WS-RECON-BREAK-SW       PIC X(01) VALUE "N".
+015700         88  WS-RECON-BREAK                  VALUE "Y".
+015750     05  WS-FATAL-SW             PIC X(01) VALUE "N".
+015760         88  WS-FATAL-ERROR                 VALUE "Y".
+015800
+015900******************************************************************
+016000*    RUN CONTROL VALUES LOADED FROM THRESH-CTL                  *
+016100******************************************************************
+016200 01  WS-THRESHOLD                PIC 9(05) VALUE ZERO.
+016300 01  WS-MAX-VALID-VALUE          PIC 9(05) VALUE ZERO.
+016400
+016500 01  WS-REJECT-REASON-CODE       PIC X(02).
+016600
+016700******************************************************************
+016800*    CLASSIFICATION BAND - HOW CLOSE TO THE THRESHOLD COUNTS AS  *
+016900*    "NEAR" RATHER THAN "WAY" UNDER/OVER                         *
+017000******************************************************************
+017100 01  WS-BAND-WIDTH               PIC 9(03) VALUE 005.
+017200
+017300******************************************************************
+017400*    RUN-TOTAL COUNTERS FOR THE END-OF-RUN SUMMARY REPORT        *
+017500******************************************************************
+017600 01  WS-COUNTERS.
+017700     05  WS-RECORDS-READ         PIC 9(09) COMP VALUE ZERO.
+017800     05  WS-CNT-WAY-UNDER        PIC 9(09) COMP VALUE ZERO.
+017900     05  WS-CNT-NEAR-UNDER       PIC 9(09) COMP VALUE ZERO.
+018000     05  WS-CNT-AT-THRESHOLD     PIC 9(09) COMP VALUE ZERO.
+018100     05  WS-CNT-NEAR-OVER        PIC 9(09) COMP VALUE ZERO.
+018200     05  WS-CNT-WAY-OVER         PIC 9(09) COMP VALUE ZERO.
+018300     05  WS-RECORDS-CLASSIFIED   PIC 9(09) COMP VALUE ZERO.
+018400     05  WS-RECORDS-REJECTED     PIC 9(09) COMP VALUE ZERO.
+018500
+018600******************************************************************
+018700*    CHECKPOINT/RESTART WORK FIELDS                              *
+018800******************************************************************
+018900 01  WS-CHECKPOINT-INTERVAL      PIC 9(05) VALUE 00020.
+018950 01  WS-CKPT-RELKEY              PIC 9(05) COMP VALUE 1.
+018970 01  WS-RECORDS-READ-THIS-RUN    PIC 9(09) COMP VALUE ZERO.
+019000 01  WS-RECORDS-SKIPPED          PIC 9(09) COMP VALUE ZERO.
+019100 01  WS-CKPT-POSITION            PIC 9(09) COMP VALUE ZERO.
+019200 01  WS-CKPT-QUOTIENT            PIC 9(09) COMP VALUE ZERO.
+019300 01  WS-CKPT-REMAINDER           PIC 9(09) COMP VALUE ZERO.
+019400
+019500******************************************************************
+019600*    RUN DATE FOR THE SUMMARY REPORT HEADING                     *
+019700******************************************************************
+019800 01  WS-RUN-DATE.
+019900     05  WS-RUN-YY               PIC 9(02).
+020000     05  WS-RUN-MM               PIC 9(02).
+020100     05  WS-RUN-DD               PIC 9(02).
+020200
+020300 01  WS-RUN-DATE-EDIT            PIC X(08).
+020400
+020500******************************************************************
+020600*    AUDIT TRAIL TIMESTAMP - CAPTURED ONCE PER RECORD EVALUATED  *
+020700******************************************************************
+020800 01  WS-AUDIT-TIMESTAMP.
+020900     05  WS-AUDIT-TS-DATE        PIC 9(08).
+021000     05  WS-AUDIT-TS-TIME        PIC 9(08).
+021100******************************************************************
+021200*    SUMMARY REPORT LINES                                        *
+021300******************************************************************
+021400 01  WS-RPT-HDR-LINE.
+021500     05  FILLER                  PIC X(18)
+021600             VALUE "THRESHOLD SUMMARY ".
+021700     05  FILLER                  PIC X(10) VALUE "RUN DATE: ".
+021800     05  WS-RPT-HDR-DATE         PIC X(08).
+021900     05  FILLER                  PIC X(44) VALUE SPACES.
+022000
+022100 01  WS-RPT-DETAIL-LINE.
+022200     05  WS-RPT-BUCKET-NAME      PIC X(20).
+022300     05  FILLER                  PIC X(05) VALUE SPACES.
+022400     05  WS-RPT-BUCKET-CNT       PIC ZZZ,ZZZ,ZZ9.
+022500     05  FILLER                  PIC X(44) VALUE SPACES.
+022600
+022700 01  WS-RPT-TOTAL-LINE.
+022800     05  FILLER                  PIC X(20)
+022900     VALUE "TOTAL RECORDS READ".
+023000     05  FILLER                  PIC X(05) VALUE SPACES.
+023100     05  WS-RPT-TOTAL-CNT        PIC ZZZ,ZZZ,ZZ9.
+023200     05  FILLER                  PIC X(44) VALUE SPACES.
+023300
+023400 01  WS-RPT-RECON-LINE.
+023500     05  WS-RPT-RECON-TEXT       PIC X(36).
+023600     05  FILLER                  PIC X(44) VALUE SPACES.
+023700
+023800******************************************************************
+023900*    WORK AREA FOR THE RECORD CURRENTLY BEING EVALUATED          *
+024000******************************************************************
+024100     COPY THRXREC REPLACING THR-RECORD    BY WS-WORK-RECORD
+024200                            THR-ACCT-ID    BY WS-WORK-ACCT-ID
+024300                            THR-VALUE      BY WS-WORK-VALUE
+024400                            THR-CLASS-CODE BY WS-WORK-CLASS-CODE.
+024500
+024600 PROCEDURE DIVISION.
+024700******************************************************************
+024800* 0000-MAINLINE                                                 *
+024900******************************************************************
+025000 0000-MAINLINE.
+025100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+025120     IF WS-FATAL-ERROR
+025140         DISPLAY "IFELSEIFELSE - TERMINATING - SETUP FAILED"
+025160         MOVE 0016 TO RETURN-CODE
+025180         STOP RUN
+025190     END-IF.
+025200     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+025300         UNTIL WS-EOF.
+025400     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+025500     STOP RUN.
+025600
+025700******************************************************************
+025800* 1000-INITIALIZE - OPEN FILES, LOAD CONTROL VALUES, PRIME READ  *
+025900******************************************************************
+026000 1000-INITIALIZE.
+026100     OPEN INPUT THRESH-IN.
+026200     IF NOT WS-THRIN-OK
+026300         DISPLAY "IFELSEIFELSE - OPEN ERROR ON THRESH-IN "
+026400             WS-THRIN-STATUS
+026450         SET WS-FATAL-ERROR TO TRUE
+026500         GO TO 1000-EXIT
+026600     END-IF.
+026700     OPEN INPUT THRESH-CTL.
+026800     IF NOT WS-THRCTL-OK
+026900         DISPLAY "IFELSEIFELSE - OPEN ERROR ON THRESH-CTL "
+027000             WS-THRCTL-STATUS
+027050         SET WS-FATAL-ERROR TO TRUE
+027100         GO TO 1000-EXIT
+027200     END-IF.
+027300     OPEN OUTPUT THRESH-SUM.
+027400     IF NOT WS-THRSUM-OK
+027500         DISPLAY "IFELSEIFELSE - OPEN ERROR ON THRESH-SUM "
+027600             WS-THRSUM-STATUS
+027650         SET WS-FATAL-ERROR TO TRUE
+027700         GO TO 1000-EXIT
+027800     END-IF.
+027900     OPEN OUTPUT THRESH-AUD.
+028000     IF NOT WS-THRAUD-OK
+028100         DISPLAY "IFELSEIFELSE - OPEN ERROR ON THRESH-AUD "
+028200             WS-THRAUD-STATUS
+028250         SET WS-FATAL-ERROR TO TRUE
+028300         GO TO 1000-EXIT
+028400     END-IF.
+028500     OPEN OUTPUT THRESH-BLW.
+028600     IF NOT WS-THRBLW-OK
+028700         DISPLAY "IFELSEIFELSE - OPEN ERROR ON THRESH-BLW "
+028800             WS-THRBLW-STATUS
+028850         SET WS-FATAL-ERROR TO TRUE
+028900         GO TO 1000-EXIT
+029000     END-IF.
+029100     OPEN OUTPUT THRESH-ABV.
+029200     IF NOT WS-THRABV-OK
+029300         DISPLAY "IFELSEIFELSE - OPEN ERROR ON THRESH-ABV "
+029400             WS-THRABV-STATUS
+029450         SET WS-FATAL-ERROR TO TRUE
+029500         GO TO 1000-EXIT
+029600     END-IF.
+029700     OPEN OUTPUT THRESH-REJ.
+029800     IF NOT WS-THRREJ-OK
+029900         DISPLAY "IFELSEIFELSE - OPEN ERROR ON THRESH-REJ "
+030000             WS-THRREJ-STATUS
+030050         SET WS-FATAL-ERROR TO TRUE
+030100         GO TO 1000-EXIT
+030200     END-IF.
+030300     PERFORM 1050-LOAD-CONTROL-RECORD THRU 1050-EXIT.
+030320     IF WS-FATAL-ERROR
+030340         GO TO 1000-EXIT
+030360     END-IF.
+030400     CLOSE THRESH-CTL.
+030500     ACCEPT WS-RUN-DATE FROM DATE.
+030600     PERFORM 1060-LOAD-CHECKPOINT THRU 1060-EXIT.
+030700     IF WS-RESTART-MODE
+030800         DISPLAY "IFELSEIFELSE - RESTARTING AFTER RECORD "
+030900             WS-RECORDS-SKIPPED
+031000         PERFORM 1200-SKIP-ONE-RECORD THRU 1200-EXIT
+031100             WS-RECORDS-SKIPPED TIMES
+031200     END-IF.
+031300     PERFORM 1100-READ-THRESH-IN THRU 1100-EXIT.
+031400 1000-EXIT.
+031500     EXIT.
+031600
+031700******************************************************************
+031800* 1050-LOAD-CONTROL-RECORD - READ THE ONE-TIME THRESHOLD PARM    *
+031900******************************************************************
+032000 1050-LOAD-CONTROL-RECORD.
+032100     READ THRESH-CTL
+032200         AT END
+032300             DISPLAY "IFELSEIFELSE - THRESH-CTL IS EMPTY"
+032350             SET WS-FATAL-ERROR TO TRUE
+032400             GO TO 1050-EXIT
+032500     END-READ.
+032600     MOVE THR-CTL-THRESHOLD TO WS-THRESHOLD.
+032700     MOVE THR-CTL-MAX-VALUE TO WS-MAX-VALID-VALUE.
+032710     IF WS-THRESHOLD = ZERO OR WS-MAX-VALID-VALUE = ZERO
+032720         DISPLAY "IFELSEIFELSE - THRESH-CTL RECORD IS INVALID - "
+032730             "THRESHOLD " WS-THRESHOLD " MAX-VALUE "
+032740             WS-MAX-VALID-VALUE
+032750         SET WS-FATAL-ERROR TO TRUE
+032760     END-IF.
+032800 1050-EXIT.
+032900     EXIT.
+033000
+033100******************************************************************
+033200* 1060-LOAD-CHECKPOINT - CHECK FOR A CHECKPOINT LEFT BY A PRIOR  *
+033300*    RUN THAT ABENDED PARTWAY THROUGH THE TRANSACTION FILE       *
+033400******************************************************************
+033500 1060-LOAD-CHECKPOINT.
+033550     MOVE 1 TO WS-CKPT-RELKEY.
+033600     OPEN I-O THRESH-CKP.
+033700     IF WS-THRCKP-NOT-FOUND
+033720         OPEN OUTPUT THRESH-CKP
+033740         CLOSE THRESH-CKP
+033760         OPEN I-O THRESH-CKP
+034000     END-IF.
+034020     IF NOT WS-THRCKP-OK
+034040         DISPLAY "IFELSEIFELSE - OPEN ERROR ON THRESH-CKP "
+034060             WS-THRCKP-STATUS
+034080         SET WS-FATAL-ERROR TO TRUE
+034090         GO TO 1060-EXIT
+034095     END-IF.
+034100     READ THRESH-CKP
+034150         INVALID KEY
+034300             MOVE ZERO TO WS-RECORDS-SKIPPED
+034320             MOVE ZERO TO THR-CKP-COUNT
+034330             INITIALIZE THR-CKP-TOTALS
+034340             SET THR-CKP-COMPLETE TO TRUE
+034360             WRITE THR-CKP-RECORD
+034400             GO TO 1060-EXIT
+034500     END-READ.
+034600     IF THR-CKP-IN-PROGRESS
+034700         MOVE THR-CKP-COUNT          TO WS-RECORDS-SKIPPED
+034720         MOVE THR-CKP-READ           TO WS-RECORDS-READ
+034730         MOVE THR-CKP-WAY-UNDER      TO WS-CNT-WAY-UNDER
+034740         MOVE THR-CKP-NEAR-UNDER     TO WS-CNT-NEAR-UNDER
+034750         MOVE THR-CKP-AT-THRESHOLD   TO WS-CNT-AT-THRESHOLD
+034760         MOVE THR-CKP-NEAR-OVER      TO WS-CNT-NEAR-OVER
+034770         MOVE THR-CKP-WAY-OVER       TO WS-CNT-WAY-OVER
+034780         MOVE THR-CKP-CLASSIFIED     TO WS-RECORDS-CLASSIFIED
+034790         MOVE THR-CKP-REJECTED       TO WS-RECORDS-REJECTED
+034800         SET WS-RESTART-MODE TO TRUE
+034900     ELSE
+035000         MOVE ZERO TO WS-RECORDS-SKIPPED
+035100     END-IF.
+035200 1060-EXIT.
+035400     EXIT.
+035500
+035600******************************************************************
+035700* 1200-SKIP-ONE-RECORD - DISCARD A RECORD ALREADY PROCESSED BY   *
+035800*    A PRIOR RUN, WITHOUT COUNTING IT AGAIN                      *
+035900******************************************************************
+036000 1200-SKIP-ONE-RECORD.
+036100     READ THRESH-IN INTO WS-WORK-RECORD
+036200         AT END
+036300             SET WS-EOF TO TRUE
+036400     END-READ.
+036500 1200-EXIT.
+036600     EXIT.
+036700******************************************************************
+036800* 1100-READ-THRESH-IN - READ THE NEXT TRANSACTION RECORD         *
+036900******************************************************************
+037000 1100-READ-THRESH-IN.
+037100     READ THRESH-IN INTO WS-WORK-RECORD
+037200         AT END
+037300             SET WS-EOF TO TRUE
+037400         NOT AT END
+037500             ADD 1 TO WS-RECORDS-READ
+037550             ADD 1 TO WS-RECORDS-READ-THIS-RUN
+037600     END-READ.
+037700 1100-EXIT.
+037800     EXIT.
+037900
+038000******************************************************************
+038100* 2000-PROCESS-RECORD - CLASSIFY ONE VALUE AGAINST THE THRESHOLD *
+038200******************************************************************
+038300 2000-PROCESS-RECORD.
+038400     PERFORM 2050-VALIDATE-RECORD THRU 2050-EXIT.
+038500     IF WS-RECORD-VALID
+038600         PERFORM 2100-CLASSIFY-VALUE THRU 2100-EXIT
+038700         PERFORM 2300-WRITE-AUDIT-RECORD THRU 2300-EXIT
+038800         PERFORM 2400-WRITE-BUCKET-RECORD THRU 2400-EXIT
+038900         DISPLAY "ACCT " WS-WORK-ACCT-ID
+039000             " VALUE " WS-WORK-VALUE
+039100             " CLASS " WS-WORK-CLASS-CODE
+039200     ELSE
+039300         PERFORM 2700-WRITE-REJECT-RECORD THRU 2700-EXIT
+039400         DISPLAY "ACCT " WS-WORK-ACCT-ID
+039500             " REJECTED - REASON " WS-REJECT-REASON-CODE
+039600     END-IF.
+039700     PERFORM 2500-CHECK-CHECKPOINT THRU 2500-EXIT.
+039800     PERFORM 1100-READ-THRESH-IN THRU 1100-EXIT.
+039900 2000-EXIT.
+040000     EXIT.
+040100
+040200******************************************************************
+040300* 2050-VALIDATE-RECORD - REJECT NON-NUMERIC VALUES, VALUES OUT   *
+040400*    OF RANGE, AND RECORDS MISSING A KEY                        *
+040500******************************************************************
+040600 2050-VALIDATE-RECORD.
+040700     SET WS-RECORD-VALID TO TRUE.
+040800     IF WS-WORK-ACCT-ID = SPACES
+040900         SET WS-RECORD-INVALID TO TRUE
+041000         MOVE "03" TO WS-REJECT-REASON-CODE
+041100     ELSE IF WS-WORK-VALUE IS NOT NUMERIC
+041200         SET WS-RECORD-INVALID TO TRUE
+041300         MOVE "01" TO WS-REJECT-REASON-CODE
+041400     ELSE IF WS-WORK-VALUE > WS-MAX-VALID-VALUE
+041500         SET WS-RECORD-INVALID TO TRUE
+041600         MOVE "02" TO WS-REJECT-REASON-CODE
+041700     END-IF.
+041800 2050-EXIT.
+041900     EXIT.
+042000
+042100******************************************************************
+042200* 2100-CLASSIFY-VALUE - ASSIGN THE TWO-CHARACTER BUCKET CODE:    *
+042300*    WU = WAY UNDER THE THRESHOLD                                *
+042400*    NT = NEAR (BUT UNDER) THE THRESHOLD                         *
+042500*    AT = AT THE THRESHOLD                                       *
+042600*    OV = NEAR (BUT OVER) THE THRESHOLD                          *
+042700*    WO = WAY OVER THE THRESHOLD                                 *
+042800******************************************************************
+042900 2100-CLASSIFY-VALUE.
+043000     EVALUATE TRUE
+043100         WHEN WS-WORK-VALUE = WS-THRESHOLD
+043200             MOVE "AT" TO WS-WORK-CLASS-CODE
+043300             ADD 1 TO WS-CNT-AT-THRESHOLD
+043400         WHEN WS-WORK-VALUE < WS-THRESHOLD
+043500             AND (WS-THRESHOLD - WS-WORK-VALUE) <= WS-BAND-WIDTH
+043600             MOVE "NT" TO WS-WORK-CLASS-CODE
+043700             ADD 1 TO WS-CNT-NEAR-UNDER
+043800         WHEN WS-WORK-VALUE < WS-THRESHOLD
+043900             MOVE "WU" TO WS-WORK-CLASS-CODE
+044000             ADD 1 TO WS-CNT-WAY-UNDER
+044100         WHEN (WS-WORK-VALUE - WS-THRESHOLD) <= WS-BAND-WIDTH
+044200             MOVE "OV" TO WS-WORK-CLASS-CODE
+044300             ADD 1 TO WS-CNT-NEAR-OVER
+044400         WHEN OTHER
+044500             MOVE "WO" TO WS-WORK-CLASS-CODE
+044600             ADD 1 TO WS-CNT-WAY-OVER
+044700     END-EVALUATE.
+044800     ADD 1 TO WS-RECORDS-CLASSIFIED.
+044900 2100-EXIT.
+045000     EXIT.
+045100
+045200******************************************************************
+045300* 2300-WRITE-AUDIT-RECORD - LOG THE VALUE, RESULT AND TIMESTAMP  *
+045400******************************************************************
+045500 2300-WRITE-AUDIT-RECORD.
+045600     ACCEPT WS-AUDIT-TS-DATE FROM DATE YYYYMMDD.
+045700     ACCEPT WS-AUDIT-TS-TIME FROM TIME.
+045800     MOVE WS-WORK-ACCT-ID    TO THR-AUD-ACCT-ID.
+045900     MOVE WS-WORK-VALUE      TO THR-AUD-VALUE.
+046000     MOVE WS-WORK-CLASS-CODE TO THR-AUD-CLASS-CODE.
+046100     MOVE WS-AUDIT-TS-DATE   TO THR-AUD-TS-DATE.
+046200     MOVE WS-AUDIT-TS-TIME   TO THR-AUD-TS-TIME.
+046300     WRITE THR-AUD-RECORD.
+046400 2300-EXIT.
+046500     EXIT.
+046600
+046700******************************************************************
+046800* 2400-WRITE-BUCKET-RECORD - ROUTE THE RECORD TO THE BELOW-OR-  *
+046900*    AT-OR-ABOVE THRESHOLD OUTPUT FILE BASED ON ITS CLASS CODE   *
+047000******************************************************************
+047100 2400-WRITE-BUCKET-RECORD.
+047200     EVALUATE WS-WORK-CLASS-CODE
+047300         WHEN "WU"
+047400         WHEN "NT"
+047500             MOVE WS-WORK-ACCT-ID    TO THR-BLW-ACCT-ID
+047600             MOVE WS-WORK-VALUE      TO THR-BLW-VALUE
+047700             MOVE WS-WORK-CLASS-CODE TO THR-BLW-CLASS-CODE
+047800             WRITE THR-BLW-RECORD
+047900         WHEN OTHER
+048000             MOVE WS-WORK-ACCT-ID    TO THR-ABV-ACCT-ID
+048100             MOVE WS-WORK-VALUE      TO THR-ABV-VALUE
+048200             MOVE WS-WORK-CLASS-CODE TO THR-ABV-CLASS-CODE
+048300             WRITE THR-ABV-RECORD
+048400     END-EVALUATE.
+048500 2400-EXIT.
+048600     EXIT.
+048700
+048800******************************************************************
+048900* 2500-CHECK-CHECKPOINT - EVERY WS-CHECKPOINT-INTERVAL RECORDS,  *
+049000*    REWRITE THRESH-CKP WITH THE CURRENT FILE POSITION           *
+049010*                                                                *
+049020*    A RESTART ONLY SKIPS PAST THE LAST PERIODIC CHECKPOINT, SO  *
+049030*    ANY RECORDS PROCESSED BETWEEN THAT CHECKPOINT AND THE       *
+049040*    ACTUAL ABEND ARE REPROCESSED AND REWRITTEN AS DUPLICATES ON *
+049050*    RESTART - KEEP WS-CHECKPOINT-INTERVAL SMALL TO BOUND HOW    *
+049060*    MANY RECORDS THIS CAN AFFECT.                               *
+049100******************************************************************
+049200 2500-CHECK-CHECKPOINT.
+049300     COMPUTE WS-CKPT-POSITION =
+049400         WS-RECORDS-SKIPPED + WS-RECORDS-READ-THIS-RUN.
+049500     DIVIDE WS-CKPT-POSITION BY WS-CHECKPOINT-INTERVAL
+049600         GIVING WS-CKPT-QUOTIENT
+049700         REMAINDER WS-CKPT-REMAINDER.
+049800     IF WS-CKPT-REMAINDER = ZERO
+049900         PERFORM 2600-WRITE-CHECKPOINT THRU 2600-EXIT
+050000     END-IF.
+050100 2500-EXIT.
+050200     EXIT.
+050300
+050400******************************************************************
+050500* 2600-WRITE-CHECKPOINT - REWRITE THE ONE-RECORD CHECKPOINT FILE *
+050600******************************************************************
+050700 2600-WRITE-CHECKPOINT.
+050900     MOVE WS-CKPT-POSITION       TO THR-CKP-COUNT.
+050910     MOVE WS-RECORDS-READ        TO THR-CKP-READ.
+050920     MOVE WS-CNT-WAY-UNDER       TO THR-CKP-WAY-UNDER.
+050930     MOVE WS-CNT-NEAR-UNDER      TO THR-CKP-NEAR-UNDER.
+050940     MOVE WS-CNT-AT-THRESHOLD    TO THR-CKP-AT-THRESHOLD.
+050950     MOVE WS-CNT-NEAR-OVER       TO THR-CKP-NEAR-OVER.
+050960     MOVE WS-CNT-WAY-OVER        TO THR-CKP-WAY-OVER.
+050970     MOVE WS-RECORDS-CLASSIFIED  TO THR-CKP-CLASSIFIED.
+050980     MOVE WS-RECORDS-REJECTED    TO THR-CKP-REJECTED.
+051000     SET THR-CKP-IN-PROGRESS TO TRUE.
+051100     REWRITE THR-CKP-RECORD
+051150         INVALID KEY
+051170             DISPLAY "IFELSEIFELSE - CHECKPOINT REWRITE FAILED "
+051190                 WS-THRCKP-STATUS
+051210     END-REWRITE.
+051300 2600-EXIT.
+051400     EXIT.
+051500
+051600******************************************************************
+051700* 2700-WRITE-REJECT-RECORD - LOG A REJECTED TRANSACTION WITH ITS *
+051800*    RAW VALUE AND REASON CODE                                   *
+051900******************************************************************
+052000 2700-WRITE-REJECT-RECORD.
+052100     MOVE WS-WORK-ACCT-ID       TO THR-REJ-ACCT-ID.
+052200     MOVE WS-WORK-VALUE         TO THR-REJ-VALUE-RAW.
+052300     MOVE WS-REJECT-REASON-CODE TO THR-REJ-REASON-CODE.
+052310     ACCEPT WS-AUDIT-TS-DATE FROM DATE YYYYMMDD.
+052320     ACCEPT WS-AUDIT-TS-TIME FROM TIME.
+052330     MOVE WS-AUDIT-TS-DATE      TO THR-REJ-TS-DATE.
+052340     MOVE WS-AUDIT-TS-TIME      TO THR-REJ-TS-TIME.
+052400     WRITE THR-REJ-RECORD.
+052500     ADD 1 TO WS-RECORDS-REJECTED.
+052600 2700-EXIT.
+052700     EXIT.
+052800
+052900******************************************************************
+053000* 8000-WRITE-SUMMARY-REPORT - PRINT THE END-OF-RUN BUCKET COUNTS *
+053100******************************************************************
+053200 8000-WRITE-SUMMARY-REPORT.
+053300     MOVE WS-RUN-MM TO WS-RUN-DATE-EDIT (1:2).
+053400     MOVE "/"        TO WS-RUN-DATE-EDIT (3:1).
+053500     MOVE WS-RUN-DD TO WS-RUN-DATE-EDIT (4:2).
+053600     MOVE "/"        TO WS-RUN-DATE-EDIT (6:1).
+053700     MOVE WS-RUN-YY TO WS-RUN-DATE-EDIT (7:2).
+053800     MOVE WS-RUN-DATE-EDIT TO WS-RPT-HDR-DATE.
+053900     WRITE WS-SUM-LINE FROM WS-RPT-HDR-LINE.
+054000
+054100     MOVE "WAY UNDER"       TO WS-RPT-BUCKET-NAME.
+054200     MOVE WS-CNT-WAY-UNDER  TO WS-RPT-BUCKET-CNT.
+054300     WRITE WS-SUM-LINE FROM WS-RPT-DETAIL-LINE.
+054400
+054500     MOVE "NEAR - UNDER"    TO WS-RPT-BUCKET-NAME.
+054600     MOVE WS-CNT-NEAR-UNDER TO WS-RPT-BUCKET-CNT.
+054700     WRITE WS-SUM-LINE FROM WS-RPT-DETAIL-LINE.
+054800
+054900     MOVE "AT THRESHOLD"       TO WS-RPT-BUCKET-NAME.
+055000     MOVE WS-CNT-AT-THRESHOLD  TO WS-RPT-BUCKET-CNT.
+055100     WRITE WS-SUM-LINE FROM WS-RPT-DETAIL-LINE.
+055200
+055300     MOVE "NEAR - OVER"     TO WS-RPT-BUCKET-NAME.
+055400     MOVE WS-CNT-NEAR-OVER  TO WS-RPT-BUCKET-CNT.
+055500     WRITE WS-SUM-LINE FROM WS-RPT-DETAIL-LINE.
+055600
+055700     MOVE "WAY OVER"        TO WS-RPT-BUCKET-NAME.
+055800     MOVE WS-CNT-WAY-OVER   TO WS-RPT-BUCKET-CNT.
+055900     WRITE WS-SUM-LINE FROM WS-RPT-DETAIL-LINE.
+056000
+056100     MOVE "REJECTED"        TO WS-RPT-BUCKET-NAME.
+056200     MOVE WS-RECORDS-REJECTED TO WS-RPT-BUCKET-CNT.
+056300     WRITE WS-SUM-LINE FROM WS-RPT-DETAIL-LINE.
+056400
+056500     MOVE WS-RECORDS-READ TO WS-RPT-TOTAL-CNT.
+056600     WRITE WS-SUM-LINE FROM WS-RPT-TOTAL-LINE.
+056700
+056800     IF WS-RECON-BREAK
+056900         MOVE "RECONCILIATION BREAK - SEE AUDIT LOG"
+057000             TO WS-RPT-RECON-TEXT
+057100     ELSE
+057200         MOVE "RECONCILIATION OK" TO WS-RPT-RECON-TEXT
+057300     END-IF.
+057400     WRITE WS-SUM-LINE FROM WS-RPT-RECON-LINE.
+057500 8000-EXIT.
+057600     EXIT.
+057700
+057800******************************************************************
+057900* 9000-TERMINATE - WRITE THE SUMMARY REPORT AND CLOSE FILES      *
+058000******************************************************************
+058100 9000-TERMINATE.
+058200     PERFORM 8050-RECONCILE-COUNTS THRU 8050-EXIT.
+058300     PERFORM 8100-WRITE-FINAL-CHECKPOINT THRU 8100-EXIT.
+058400     PERFORM 8000-WRITE-SUMMARY-REPORT THRU 8000-EXIT.
+058500     CLOSE THRESH-IN THRESH-SUM THRESH-AUD THRESH-CKP THRESH-BLW
+058600           THRESH-ABV THRESH-REJ.
+058700     IF WS-RECON-BREAK OR WS-RECORDS-REJECTED > 0
+058800         MOVE 0004 TO RETURN-CODE
+058900     ELSE
+059000         MOVE 0000 TO RETURN-CODE
+059100     END-IF.
+059200 9000-EXIT.
+059300     EXIT.
+059400
+059500******************************************************************
+059600* 8050-RECONCILE-COUNTS - RECORDS READ MUST EQUAL RECORDS        *
+059700*    CLASSIFIED PLUS RECORDS REJECTED, OR THE RUN IS FLAGGED     *
+059800******************************************************************
+059900 8050-RECONCILE-COUNTS.
+060000     IF WS-RECORDS-READ NOT =
+060100             WS-RECORDS-CLASSIFIED + WS-RECORDS-REJECTED
+060200         SET WS-RECON-BREAK TO TRUE
+060300         DISPLAY "IFELSEIFELSE - RECONCILIATION BREAK - READ "
+060400             WS-RECORDS-READ " CLASSIFIED " WS-RECORDS-CLASSIFIED
+060500             " REJECTED " WS-RECORDS-REJECTED
+060600     END-IF.
+060700 8050-EXIT.
+060800     EXIT.
+060900
+061000******************************************************************
+061100* 8100-WRITE-FINAL-CHECKPOINT - MARK THE RUN COMPLETE SO THE     *
+061200*    NEXT RUN STARTS FRESH INSTEAD OF RESTARTING                 *
+061300******************************************************************
+061400 8100-WRITE-FINAL-CHECKPOINT.
+061600     COMPUTE WS-CKPT-POSITION =
+061700         WS-RECORDS-SKIPPED + WS-RECORDS-READ-THIS-RUN.
+061800     MOVE WS-CKPT-POSITION       TO THR-CKP-COUNT.
+061810     MOVE WS-RECORDS-READ        TO THR-CKP-READ.
+061820     MOVE WS-CNT-WAY-UNDER       TO THR-CKP-WAY-UNDER.
+061830     MOVE WS-CNT-NEAR-UNDER      TO THR-CKP-NEAR-UNDER.
+061840     MOVE WS-CNT-AT-THRESHOLD    TO THR-CKP-AT-THRESHOLD.
+061850     MOVE WS-CNT-NEAR-OVER       TO THR-CKP-NEAR-OVER.
+061860     MOVE WS-CNT-WAY-OVER        TO THR-CKP-WAY-OVER.
+061870     MOVE WS-RECORDS-CLASSIFIED  TO THR-CKP-CLASSIFIED.
+061880     MOVE WS-RECORDS-REJECTED    TO THR-CKP-REJECTED.
+061900     SET THR-CKP-COMPLETE TO TRUE.
+061950     REWRITE THR-CKP-RECORD
+061970         INVALID KEY
+061980             DISPLAY "IFELSEIFELSE - FINAL CHECKPOINT REWRITE "
+061990                 "FAILED " WS-THRCKP-STATUS
+062010     END-REWRITE.
+062200 8100-EXIT.
+062300     EXIT.
