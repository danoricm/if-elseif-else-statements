@@ -0,0 +1,14 @@
+      ******************************************************************
+      *                                                                *
+      *   THRCTLR - THRESHOLD CONTROL / PARAMETER RECORD               *
+      *                                                                *
+      *   ONE RECORD READ AT STARTUP CARRYING THE CUTOFF VALUE AND     *
+      *   THE UPPER BOUND OF A VALID TRANSACTION VALUE.  OPERATIONS    *
+      *   MAINTAINS THIS CARD/FILE BETWEEN REPORTING PERIODS SO THE    *
+      *   CUTOFF CAN CHANGE WITHOUT A PROGRAM CHANGE.                  *
+      *                                                                *
+      ******************************************************************
+       01  THR-CTL-RECORD.
+           05  THR-CTL-THRESHOLD       PIC 9(05).
+           05  THR-CTL-MAX-VALUE       PIC 9(05).
+           05  FILLER                  PIC X(70).
