@@ -0,0 +1,22 @@
+      ******************************************************************
+      *                                                                *
+      *   THRREJR - THRESHOLD TRANSACTION REJECT RECORD                *
+      *                                                                *
+      *   ONE RECORD WRITTEN PER TRANSACTION THAT FAILS INPUT          *
+      *   VALIDATION, CARRYING THE RAW VALUE AS READ, A REASON CODE    *
+      *   EXPLAINING WHY IT WAS REJECTED, AND THE RUN TIMESTAMP - SO   *
+      *   A REJECTED TRANSACTION CAN BE ANSWERED FOR JUST LIKE A       *
+      *   CLASSIFIED ONE, WITHOUT RERUNNING THE JOB.                   *
+      *                                                                *
+      ******************************************************************
+       01  THR-REJ-RECORD.
+           05  THR-REJ-ACCT-ID         PIC X(10).
+           05  THR-REJ-VALUE-RAW       PIC X(05).
+           05  THR-REJ-REASON-CODE     PIC X(02).
+               88  THR-REJ-NON-NUMERIC        VALUE "01".
+               88  THR-REJ-OUT-OF-RANGE       VALUE "02".
+               88  THR-REJ-MISSING-KEY        VALUE "03".
+           05  THR-REJ-TIMESTAMP.
+               10  THR-REJ-TS-DATE     PIC 9(08).
+               10  THR-REJ-TS-TIME     PIC 9(08).
+           05  FILLER                  PIC X(47).
