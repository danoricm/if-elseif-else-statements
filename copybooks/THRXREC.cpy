@@ -0,0 +1,20 @@
+      ******************************************************************
+      *                                                                *
+      *   THRXREC - THRESHOLD CLASSIFICATION TRANSACTION RECORD        *
+      *                                                                *
+      *   SHARED INTERFACE LAYOUT FOR THE VALUE-TO-BE-CLASSIFIED AND   *
+      *   ITS RESULTING CLASSIFICATION CODE.  ANY PROGRAM THAT FEEDS   *
+      *   VALUES INTO THE CLASSIFIER, OR CONSUMES ITS CLASSIFIED       *
+      *   OUTPUT, SHOULD COPY THIS MEMBER RATHER THAN REDEFINE ITS     *
+      *   OWN VERSION OF THESE FIELDS.                                 *
+      *                                                                *
+      *   USE COPY THRXREC REPLACING THR-RECORD BY <NEW-NAME> WHEN     *
+      *   MORE THAN ONE RECORD AREA BASED ON THIS LAYOUT IS NEEDED IN  *
+      *   THE SAME PROGRAM (E.G. ONE PER OUTPUT FILE).                 *
+      *                                                                *
+      ******************************************************************
+       01  THR-RECORD.
+           05  THR-ACCT-ID             PIC X(10).
+           05  THR-VALUE               PIC 9(05).
+           05  THR-CLASS-CODE          PIC X(02).
+           05  FILLER                  PIC X(63).
