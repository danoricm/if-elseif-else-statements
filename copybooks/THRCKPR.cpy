@@ -0,0 +1,35 @@
+      ******************************************************************
+      *                                                                *
+      *   THRCKPR - THRESHOLD RESTART/CHECKPOINT CONTROL RECORD        *
+      *                                                                *
+      *   A SINGLE RECORD REWRITTEN PERIODICALLY DURING A RUN SO AN    *
+      *   ABENDED LARGE-VOLUME RUN CAN RESTART PAST THE RECORDS IT     *
+      *   ALREADY PROCESSED RATHER THAN REPROCESSING THE WHOLE FILE.   *
+      *                                                                *
+      *   THR-CKP-STATUS-CODE OF "I" MEANS THE LAST RUN WAS STILL IN   *
+      *   PROGRESS WHEN THE CHECKPOINT WAS WRITTEN (A RESTART IS       *
+      *   NEEDED); "C" MEANS THE LAST RUN COMPLETED NORMALLY, SO THE   *
+      *   NEXT RUN STARTS FROM THE BEGINNING OF A NEW INPUT FILE.      *
+      *                                                                *
+      *   THR-CKP-TOTALS CARRIES THE RUN COUNTERS AS OF THE LAST       *
+      *   CHECKPOINT.  A RESTARTED RUN RELOADS THESE AND CONTINUES      *
+      *   ADDING TO THEM, SO THE END-OF-RUN SUMMARY AND RECONCILIATION *
+      *   COVER THE WHOLE NIGHT'S VOLUME EVEN AFTER A RESTART, NOT     *
+      *   JUST THE RECORDS READ SINCE THE LAST CHECKPOINT.             *
+      *                                                                *
+      ******************************************************************
+       01  THR-CKP-RECORD.
+           05  THR-CKP-COUNT           PIC 9(09).
+           05  THR-CKP-STATUS-CODE     PIC X(01).
+               88  THR-CKP-IN-PROGRESS        VALUE "I".
+               88  THR-CKP-COMPLETE           VALUE "C".
+           05  THR-CKP-TOTALS.
+               10  THR-CKP-READ            PIC 9(09) COMP-3.
+               10  THR-CKP-WAY-UNDER       PIC 9(09) COMP-3.
+               10  THR-CKP-NEAR-UNDER      PIC 9(09) COMP-3.
+               10  THR-CKP-AT-THRESHOLD    PIC 9(09) COMP-3.
+               10  THR-CKP-NEAR-OVER       PIC 9(09) COMP-3.
+               10  THR-CKP-WAY-OVER        PIC 9(09) COMP-3.
+               10  THR-CKP-CLASSIFIED      PIC 9(09) COMP-3.
+               10  THR-CKP-REJECTED        PIC 9(09) COMP-3.
+           05  FILLER                  PIC X(30).
