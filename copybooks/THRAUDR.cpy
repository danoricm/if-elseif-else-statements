@@ -0,0 +1,18 @@
+      ******************************************************************
+      *                                                                *
+      *   THRAUDR - THRESHOLD AUDIT TRAIL RECORD                       *
+      *                                                                *
+      *   ONE RECORD WRITTEN PER TRANSACTION EVALUATED, CARRYING THE   *
+      *   INPUT VALUE, THE CLASSIFICATION CODE ASSIGNED, AND THE RUN   *
+      *   TIMESTAMP - SO AN AUDITOR CAN ANSWER "WHAT DID THE SYSTEM    *
+      *   DECIDE FOR THIS RECORD AND WHEN" WITHOUT RERUNNING THE JOB.  *
+      *                                                                *
+      ******************************************************************
+       01  THR-AUD-RECORD.
+           05  THR-AUD-ACCT-ID         PIC X(10).
+           05  THR-AUD-VALUE           PIC 9(05).
+           05  THR-AUD-CLASS-CODE      PIC X(02).
+           05  THR-AUD-TIMESTAMP.
+               10  THR-AUD-TS-DATE     PIC 9(08).
+               10  THR-AUD-TS-TIME     PIC 9(08).
+           05  FILLER                  PIC X(47).
