@@ -0,0 +1,73 @@
+//IFELSEJB JOB (ACCTNO),'THRESHOLD CLASSIFY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* IFELSEJB - NIGHTLY THRESHOLD CLASSIFICATION RUN.
+//*
+//* STEP005 PRE-ALLOCATES THE THRCKP CHECKPOINT DATA SET AS A VSAM
+//* NUMBERED (RELATIVE-RECORD) CLUSTER - ORGANIZATION IS RELATIVE ON
+//* THE COBOL SIDE REQUIRES THE CLUSTER TO ALREADY EXIST, SINCE A
+//* COBOL OPEN CANNOT DEFINE ONE THE WAY IT CAN A NEW SEQUENTIAL
+//* DATA SET. THE IF LASTCC TEST MAKES THE STEP IDEMPOTENT SO A
+//* RERUN OF THIS JOB DOES NOT FAIL WHEN THE CLUSTER IS ALREADY
+//* THERE FROM A PRIOR NIGHT.
+//*
+//* STEP010 CLASSIFIES THE NIGHT'S TRANSACTION FILE AGAINST THE
+//* CONTROL-CARD THRESHOLD, PRODUCING A SUMMARY REPORT, AN AUDIT
+//* TRAIL, A REJECT FILE, AND THE BELOW/AT-OR-ABOVE OUTPUT FILES.
+//* THE PROGRAM RETURNS A CONDITION CODE OF 4 WHEN REJECTS OR A
+//* RECONCILIATION BREAK ARE FOUND, AND 16 IF STARTUP FAILS (A
+//* DD COULD NOT BE OPENED OR THE CONTROL CARD WAS EMPTY), SO A
+//* DOWNSTREAM STEP ADDED TO THIS JOB LATER CAN BE GATED WITH
+//* COND=(4,GE,STEP010) RATHER THAN CONSUMING OUTPUT FROM A RUN
+//* THAT NEEDS OPERATOR REVIEW.
+//*****************************************************************
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER -
+      (NAME(PROD.THRESH.RESTART.CKPT) -
+      NUMBERED -
+      RECORDSIZE(80 80) -
+      TRACKS(1,1) -
+      SHAREOPTIONS(2,3)) -
+      DATA -
+      (NAME(PROD.THRESH.RESTART.CKPT.DATA))
+  IF LASTCC > 0 THEN -
+      SET MAXCC = 0
+/*
+//*****************************************************************
+//STEP010  EXEC PGM=IFELSEIFELSE
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//THRIN    DD   DSN=PROD.THRESH.DAILY.TRANS,DISP=SHR
+//THRCTL   DD   DSN=PROD.THRESH.CONTROL.CARD,DISP=SHR
+//THRSUM   DD   SYSOUT=*
+//THRAUD   DD   DSN=PROD.THRESH.AUDIT.TRAIL,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*    THRCKP HOLDS A SINGLE RELATIVE-ORGANIZATION RECORD THAT THE
+//*    PROGRAM REWRITES IN PLACE EVERY CHECKPOINT INTERVAL AND AT
+//*    END OF RUN - THE SAME DATASET IS REUSED ACROSS RUNS SO A
+//*    RESTART CAN FIND THE LATEST POSITION. IT IS A VSAM NUMBERED
+//*    CLUSTER DEFINED BY STEP005, SO NO SPACE OR DCB KEYWORDS
+//*    APPLY HERE - DISP=SHR IS THE NORMAL DISPOSITION FOR A VSAM
+//*    CLUSTER A PROGRAM OPENS I-O.
+//THRCKP   DD   DSN=PROD.THRESH.RESTART.CKPT,DISP=SHR
+//*    THRBLW, THRABV AND THRREJ CARRY DISP=(MOD,CATLG,CATLG), THE
+//*    SAME AS THRAUD AND THRCKP, SO A RESTARTED RUN - WHICH SKIPS
+//*    PAST RECORDS ALREADY PROCESSED BEFORE THE LAST CHECKPOINT -
+//*    APPENDS TO WHAT IS ALREADY THERE INSTEAD OF THE STEP'S ABEND
+//*    SCRATCHING THOSE RECORDS AND RESTART REPRODUCING THEM EMPTY.
+//THRBLW   DD   DSN=PROD.THRESH.BELOW.OUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//THRABV   DD   DSN=PROD.THRESH.ABOVE.OUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//THRREJ   DD   DSN=PROD.THRESH.REJECTS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
